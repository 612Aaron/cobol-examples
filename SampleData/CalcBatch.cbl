@@ -0,0 +1,467 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalcBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT CALC-TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-TRANS-STATUS.
+   SELECT CALC-RESULT-FILE ASSIGN DYNAMIC WS-RESULT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-RESULT-STATUS.
+   SELECT CALC-REJECT-FILE ASSIGN DYNAMIC WS-REJECT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-REJECT-STATUS.
+   SELECT CALC-AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-AUDIT-STATUS.
+   SELECT CALC-CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CHECKPOINT-STATUS.
+   SELECT CALC-GL-FILE ASSIGN DYNAMIC WS-GL-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-GL-STATUS.
+   SELECT CALC-SUMMARY-REPORT ASSIGN DYNAMIC WS-SUMMARY-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SUMMARY-DATA-FILE ASSIGN DYNAMIC WS-SUMMARY-DATA-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CALC-TRANS-FILE.
+COPY CALCTRN.
+
+FD  CALC-RESULT-FILE.
+COPY CALCRES.
+
+FD  CALC-REJECT-FILE.
+COPY CALCREJ.
+
+FD  CALC-AUDIT-FILE.
+COPY CALCAUD.
+
+FD  CALC-CHECKPOINT-FILE.
+COPY CALCCKP.
+
+FD  CALC-GL-FILE.
+COPY CALCGL.
+
+FD  CALC-SUMMARY-REPORT.
+   01 SUMMARY-REPORT-LINE PIC X(80).
+
+FD  CALC-SUMMARY-DATA-FILE.
+COPY CALCSUM.
+
+WORKING-STORAGE SECTION.
+   01 NUM1            PIC 9(5)V9(2) VALUE 0.
+   01 NUM2            PIC 9(5)V9(2) VALUE 0.
+   01 RESULT          PIC S9(6)V9(2) VALUE 0.
+   01 OPERATOR        PIC X VALUE SPACE.
+
+   01 WS-FLAGS.
+      05 WS-EOF-SW           PIC X VALUE "N".
+      05 WS-REJECT-SW        PIC X VALUE "N".
+      05 WS-RESTART-SW       PIC X VALUE "N".
+      05 WS-CKPT-FOUND-SW    PIC X VALUE "N".
+      05 WS-TRANS-STATUS     PIC X(2) VALUE "00".
+      05 WS-RESULT-STATUS    PIC X(2) VALUE "00".
+      05 WS-REJECT-STATUS    PIC X(2) VALUE "00".
+      05 WS-AUDIT-STATUS     PIC X(2) VALUE "00".
+      05 WS-CHECKPOINT-STATUS PIC X(2) VALUE "00".
+      05 WS-GL-STATUS        PIC X(2) VALUE "00".
+
+   01 WS-GL-ACCOUNT-CODE PIC X(10) VALUE SPACES.
+
+   01 WS-REJECT-INFO.
+      05 WS-REJECT-CODE  PIC X(2)  VALUE SPACES.
+      05 WS-REJECT-TEXT  PIC X(30) VALUE SPACES.
+
+   01 WS-RUN-STAMP.
+      05 WS-RUN-DATE     PIC X(8) VALUE SPACES.
+      05 WS-RUN-TIME     PIC X(8) VALUE SPACES.
+
+   01 WS-CURRENT-DATETIME PIC X(21) VALUE SPACES.
+
+   01 WS-RESTART-PARM     PIC X(20) VALUE SPACES.
+   01 WS-RUN-SUFFIX       PIC X(2)  VALUE SPACES.
+
+   01 WS-FILENAMES.
+      05 WS-TRANS-FILENAME      PIC X(20) VALUE "CALCTRAN.DAT".
+      05 WS-RESULT-FILENAME     PIC X(20) VALUE "CALCRSLT.DAT".
+      05 WS-REJECT-FILENAME     PIC X(20) VALUE "CALCREJC.DAT".
+      05 WS-AUDIT-FILENAME      PIC X(20) VALUE "CALCAUDT.DAT".
+      05 WS-CHECKPOINT-FILENAME PIC X(20) VALUE "CALCCKPT.DAT".
+      05 WS-GL-FILENAME         PIC X(20) VALUE "CALCGLXT.DAT".
+      05 WS-SUMMARY-FILENAME    PIC X(20) VALUE "CALCSUMM.PRT".
+      05 WS-SUMMARY-DATA-FILENAME PIC X(20) VALUE "CALCSUMD.DAT".
+
+   01 WS-CHECKPOINT-INFO.
+      05 WS-RECORD-COUNT       PIC 9(9) VALUE 0.
+      05 WS-RESTART-COUNT      PIC 9(9) VALUE 0.
+      05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+
+   01 WS-OP-SUMMARY-TABLE.
+      05 WS-OP-ENTRY OCCURS 10 TIMES INDEXED BY WS-OP-IDX.
+         10 WS-OP-CHAR         PIC X VALUE SPACE.
+         10 WS-OP-COUNT        PIC 9(7) VALUE 0.
+         10 WS-OP-SUBTOTAL     PIC S9(9)V9(2) VALUE 0.
+   01 WS-OP-ENTRY-COUNT        PIC 9(2) VALUE 0.
+   01 WS-OP-FOUND-SW           PIC X VALUE "N".
+
+   01 WS-GRAND-TOTAL           PIC S9(9)V9(2) VALUE 0.
+   01 WS-GRAND-COUNT           PIC 9(7) VALUE 0.
+
+   01 WS-REPORT-LINE-COUNT     PIC 9(3) VALUE 0.
+   01 WS-REPORT-PAGE-NUMBER    PIC 9(3) VALUE 0.
+   01 WS-REPORT-LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+   01 WS-REPORT-DETAIL-LINE.
+      05 FILLER                PIC X(3)  VALUE SPACES.
+      05 WS-RD-OPERATOR        PIC X     VALUE SPACE.
+      05 FILLER                PIC X(6)  VALUE SPACES.
+      05 WS-RD-COUNT           PIC ZZZ,ZZ9 VALUE 0.
+      05 FILLER                PIC X(6)  VALUE SPACES.
+      05 WS-RD-SUBTOTAL        PIC Z,ZZZ,ZZ9.99- VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+   PERFORM INITIALIZE-BATCH.
+   PERFORM UNTIL WS-EOF-SW = "Y"
+      PERFORM READ-TRANS-RECORD
+      IF WS-EOF-SW NOT = "Y"
+         ADD 1 TO WS-RECORD-COUNT
+         IF WS-RECORD-COUNT > WS-RESTART-COUNT
+             PERFORM PROCESS-TRANS-RECORD
+             PERFORM CHECKPOINT-IF-DUE
+         END-IF
+      END-IF
+   END-PERFORM.
+   PERFORM TERMINATE-BATCH.
+   STOP RUN.
+
+INITIALIZE-BATCH.
+   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+   MOVE WS-CURRENT-DATETIME(1:8) TO WS-RUN-DATE.
+   MOVE WS-CURRENT-DATETIME(9:8) TO WS-RUN-TIME.
+
+   DISPLAY 1 UPON ARGUMENT-NUMBER.
+   ACCEPT WS-RESTART-PARM FROM ARGUMENT-VALUE
+       ON EXCEPTION
+           MOVE SPACES TO WS-RESTART-PARM
+   END-ACCEPT.
+   DISPLAY 2 UPON ARGUMENT-NUMBER.
+   ACCEPT WS-RUN-SUFFIX FROM ARGUMENT-VALUE
+       ON EXCEPTION
+           MOVE SPACES TO WS-RUN-SUFFIX
+   END-ACCEPT.
+   PERFORM BUILD-FILENAMES.
+
+   IF WS-RESTART-PARM(1:7) = "RESTART"
+       MOVE "Y" TO WS-RESTART-SW
+       OPEN INPUT CALC-CHECKPOINT-FILE
+       IF WS-CHECKPOINT-STATUS = "00"
+           MOVE "N" TO WS-CKPT-FOUND-SW
+           READ CALC-CHECKPOINT-FILE
+               AT END
+                   MOVE "N" TO WS-CKPT-FOUND-SW
+               NOT AT END
+                   MOVE "Y" TO WS-CKPT-FOUND-SW
+           END-READ
+           IF WS-CKPT-FOUND-SW = "Y"
+               MOVE CK-LAST-RECORD-NUMBER TO WS-RESTART-COUNT
+               MOVE CK-OP-ENTRY-COUNT TO WS-OP-ENTRY-COUNT
+               MOVE CK-GRAND-COUNT TO WS-GRAND-COUNT
+               MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+               MOVE CK-OP-SUMMARY-TABLE TO WS-OP-SUMMARY-TABLE
+           END-IF
+           CLOSE CALC-CHECKPOINT-FILE
+       END-IF
+   END-IF.
+
+   OPEN INPUT CALC-TRANS-FILE.
+   IF WS-TRANS-STATUS NOT = "00"
+       DISPLAY "CALCBATCH: UNABLE TO OPEN TRANSACTION FILE, STATUS = "
+           WS-TRANS-STATUS
+       STOP RUN
+   END-IF.
+
+   IF WS-RESTART-SW = "Y"
+       OPEN EXTEND CALC-RESULT-FILE
+       IF WS-RESULT-STATUS = "35"
+           OPEN OUTPUT CALC-RESULT-FILE
+       END-IF
+       OPEN EXTEND CALC-REJECT-FILE
+       IF WS-REJECT-STATUS = "35"
+           OPEN OUTPUT CALC-REJECT-FILE
+       END-IF
+       OPEN EXTEND CALC-GL-FILE
+       IF WS-GL-STATUS = "35"
+           OPEN OUTPUT CALC-GL-FILE
+       END-IF
+   ELSE
+       OPEN OUTPUT CALC-RESULT-FILE
+       OPEN OUTPUT CALC-REJECT-FILE
+       OPEN OUTPUT CALC-GL-FILE
+   END-IF.
+
+   OPEN EXTEND CALC-AUDIT-FILE.
+   IF WS-AUDIT-STATUS = "35"
+       OPEN OUTPUT CALC-AUDIT-FILE
+   END-IF.
+
+BUILD-FILENAMES.
+   IF WS-RUN-SUFFIX NOT = SPACES
+       STRING "CALCTRAN" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-TRANS-FILENAME
+       STRING "CALCRSLT" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-RESULT-FILENAME
+       STRING "CALCREJC" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-REJECT-FILENAME
+       STRING "CALCAUDT" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-AUDIT-FILENAME
+       STRING "CALCCKPT" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-CHECKPOINT-FILENAME
+       STRING "CALCGLXT" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-GL-FILENAME
+       STRING "CALCSUMM" WS-RUN-SUFFIX ".PRT" DELIMITED BY SIZE
+           INTO WS-SUMMARY-FILENAME
+       STRING "CALCSUMD" WS-RUN-SUFFIX ".DAT" DELIMITED BY SIZE
+           INTO WS-SUMMARY-DATA-FILENAME
+   END-IF.
+
+READ-TRANS-RECORD.
+   READ CALC-TRANS-FILE
+       AT END
+           MOVE "Y" TO WS-EOF-SW
+   END-READ.
+
+CHECKPOINT-IF-DUE.
+   IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+       PERFORM WRITE-CHECKPOINT
+   END-IF.
+
+WRITE-CHECKPOINT.
+   OPEN OUTPUT CALC-CHECKPOINT-FILE.
+   MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-NUMBER.
+   MOVE WS-OP-ENTRY-COUNT TO CK-OP-ENTRY-COUNT.
+   MOVE WS-GRAND-COUNT TO CK-GRAND-COUNT.
+   MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL.
+   MOVE WS-OP-SUMMARY-TABLE TO CK-OP-SUMMARY-TABLE.
+   WRITE CALC-CHECKPOINT-RECORD.
+   CLOSE CALC-CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+   OPEN OUTPUT CALC-CHECKPOINT-FILE.
+   CLOSE CALC-CHECKPOINT-FILE.
+
+PROCESS-TRANS-RECORD.
+   MOVE CT-NUM1 TO NUM1.
+   MOVE CT-OPERATOR TO OPERATOR.
+   MOVE CT-NUM2 TO NUM2.
+   MOVE "N" TO WS-REJECT-SW.
+   MOVE 0 TO RESULT.
+
+   EVALUATE OPERATOR
+       WHEN "+"
+           COMPUTE RESULT = NUM1 + NUM2
+       WHEN "-"
+           COMPUTE RESULT = NUM1 - NUM2
+       WHEN "*"
+           COMPUTE RESULT = NUM1 * NUM2
+       WHEN "/"
+           IF NUM2 = 0
+               MOVE "02" TO WS-REJECT-CODE
+               MOVE "Division by zero not allowed." TO WS-REJECT-TEXT
+               MOVE "Y" TO WS-REJECT-SW
+           ELSE
+               COMPUTE RESULT = NUM1 / NUM2
+           END-IF
+       WHEN "%"
+           IF NUM2 = 0
+               MOVE "02" TO WS-REJECT-CODE
+               MOVE "Division by zero not allowed." TO WS-REJECT-TEXT
+               MOVE "Y" TO WS-REJECT-SW
+           ELSE
+               COMPUTE RESULT = (NUM1 / NUM2) * 100
+           END-IF
+       WHEN "M"
+           IF NUM2 = 0
+               MOVE "02" TO WS-REJECT-CODE
+               MOVE "Division by zero not allowed." TO WS-REJECT-TEXT
+               MOVE "Y" TO WS-REJECT-SW
+           ELSE
+               COMPUTE RESULT = FUNCTION MOD(NUM1, NUM2)
+           END-IF
+       WHEN "^"
+           COMPUTE RESULT = NUM1 ** NUM2
+       WHEN OTHER
+           MOVE "01" TO WS-REJECT-CODE
+           MOVE "Invalid operator." TO WS-REJECT-TEXT
+           MOVE "Y" TO WS-REJECT-SW
+   END-EVALUATE.
+
+   IF WS-REJECT-SW = "Y"
+       PERFORM WRITE-REJECT-RECORD
+   ELSE
+       PERFORM WRITE-RESULT-RECORD
+   END-IF.
+
+WRITE-RESULT-RECORD.
+   MOVE NUM1 TO CR-NUM1.
+   MOVE OPERATOR TO CR-OPERATOR.
+   MOVE NUM2 TO CR-NUM2.
+   MOVE RESULT TO CR-RESULT.
+   WRITE CALC-RESULT-RECORD.
+   PERFORM WRITE-AUDIT-RECORD.
+   PERFORM WRITE-GL-EXTRACT.
+   PERFORM ACCUMULATE-SUMMARY.
+
+ACCUMULATE-SUMMARY.
+   MOVE "N" TO WS-OP-FOUND-SW.
+   PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+           UNTIL WS-OP-IDX > WS-OP-ENTRY-COUNT
+       IF WS-OP-CHAR(WS-OP-IDX) = OPERATOR
+           ADD 1 TO WS-OP-COUNT(WS-OP-IDX)
+           ADD RESULT TO WS-OP-SUBTOTAL(WS-OP-IDX)
+           MOVE "Y" TO WS-OP-FOUND-SW
+       END-IF
+   END-PERFORM.
+   IF WS-OP-FOUND-SW = "N" AND WS-OP-ENTRY-COUNT < 10
+       ADD 1 TO WS-OP-ENTRY-COUNT
+       SET WS-OP-IDX TO WS-OP-ENTRY-COUNT
+       MOVE OPERATOR TO WS-OP-CHAR(WS-OP-IDX)
+       MOVE 1 TO WS-OP-COUNT(WS-OP-IDX)
+       MOVE RESULT TO WS-OP-SUBTOTAL(WS-OP-IDX)
+   END-IF.
+   ADD 1 TO WS-GRAND-COUNT.
+   ADD RESULT TO WS-GRAND-TOTAL.
+
+WRITE-GL-EXTRACT.
+   EVALUATE OPERATOR
+       WHEN "+"
+           MOVE "CALCADD001" TO WS-GL-ACCOUNT-CODE
+       WHEN "-"
+           MOVE "CALCSUB001" TO WS-GL-ACCOUNT-CODE
+       WHEN "*"
+           MOVE "CALCMUL001" TO WS-GL-ACCOUNT-CODE
+       WHEN "/"
+           MOVE "CALCDIV001" TO WS-GL-ACCOUNT-CODE
+       WHEN "%"
+           MOVE "CALCPCT001" TO WS-GL-ACCOUNT-CODE
+       WHEN "M"
+           MOVE "CALCMOD001" TO WS-GL-ACCOUNT-CODE
+       WHEN "^"
+           MOVE "CALCPOW001" TO WS-GL-ACCOUNT-CODE
+       WHEN OTHER
+           MOVE "CALCGEN001" TO WS-GL-ACCOUNT-CODE
+   END-EVALUATE.
+
+   MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+   MOVE FUNCTION ABS(RESULT) TO GL-AMOUNT.
+   IF RESULT < 0
+       MOVE "D" TO GL-DR-CR-IND
+   ELSE
+       MOVE "C" TO GL-DR-CR-IND
+   END-IF.
+   WRITE GL-EXTRACT-RECORD.
+
+WRITE-AUDIT-RECORD.
+   MOVE NUM1 TO AU-NUM1.
+   MOVE OPERATOR TO AU-OPERATOR.
+   MOVE NUM2 TO AU-NUM2.
+   MOVE RESULT TO AU-RESULT.
+   MOVE WS-RUN-DATE TO AU-RUN-DATE.
+   MOVE WS-RUN-TIME TO AU-RUN-TIME.
+   WRITE CALC-AUDIT-RECORD.
+
+WRITE-REJECT-RECORD.
+   MOVE NUM1 TO RJ-NUM1.
+   MOVE OPERATOR TO RJ-OPERATOR.
+   MOVE NUM2 TO RJ-NUM2.
+   MOVE WS-REJECT-CODE TO RJ-REASON-CODE.
+   MOVE WS-REJECT-TEXT TO RJ-REASON-TEXT.
+   WRITE CALC-REJECT-RECORD.
+
+WRITE-SUMMARY-DATA.
+   OPEN OUTPUT CALC-SUMMARY-DATA-FILE.
+   PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+           UNTIL WS-OP-IDX > WS-OP-ENTRY-COUNT
+       MOVE WS-OP-CHAR(WS-OP-IDX) TO SD-OPERATOR
+       MOVE WS-OP-COUNT(WS-OP-IDX) TO SD-COUNT
+       MOVE WS-OP-SUBTOTAL(WS-OP-IDX) TO SD-SUBTOTAL
+       WRITE CALC-SUMMARY-DATA-RECORD
+   END-PERFORM.
+   CLOSE CALC-SUMMARY-DATA-FILE.
+
+PRINT-SUMMARY-REPORT.
+   OPEN OUTPUT CALC-SUMMARY-REPORT.
+   MOVE 0 TO WS-REPORT-PAGE-NUMBER.
+   MOVE WS-REPORT-LINES-PER-PAGE TO WS-REPORT-LINE-COUNT.
+   PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+           UNTIL WS-OP-IDX > WS-OP-ENTRY-COUNT
+       PERFORM PRINT-REPORT-HEADING-IF-NEEDED
+       PERFORM PRINT-OPERATOR-DETAIL
+   END-PERFORM.
+   PERFORM PRINT-GRAND-TOTAL.
+   CLOSE CALC-SUMMARY-REPORT.
+
+PRINT-REPORT-HEADING-IF-NEEDED.
+   IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+       PERFORM PRINT-REPORT-HEADING
+   END-IF.
+
+PRINT-REPORT-HEADING.
+   ADD 1 TO WS-REPORT-PAGE-NUMBER.
+   IF WS-REPORT-PAGE-NUMBER > 1
+       MOVE X"0C" TO SUMMARY-REPORT-LINE
+       WRITE SUMMARY-REPORT-LINE
+   END-IF.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "CALCULATOR BATCH SUMMARY REPORT        PAGE: "
+       WS-REPORT-PAGE-NUMBER DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE "OP   COUNT        SUBTOTAL" TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE "--------------------------------------" TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE 4 TO WS-REPORT-LINE-COUNT.
+
+PRINT-OPERATOR-DETAIL.
+   MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+   MOVE WS-OP-CHAR(WS-OP-IDX) TO WS-RD-OPERATOR.
+   MOVE WS-OP-COUNT(WS-OP-IDX) TO WS-RD-COUNT.
+   MOVE WS-OP-SUBTOTAL(WS-OP-IDX) TO WS-RD-SUBTOTAL.
+   MOVE WS-REPORT-DETAIL-LINE TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+
+PRINT-GRAND-TOTAL.
+   PERFORM PRINT-REPORT-HEADING-IF-NEEDED.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+   MOVE WS-GRAND-COUNT TO WS-RD-COUNT.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "GRAND TOTAL RECORDS: " WS-RD-COUNT DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+   MOVE WS-GRAND-TOTAL TO WS-RD-SUBTOTAL.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "GRAND TOTAL AMOUNT : " WS-RD-SUBTOTAL DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+
+TERMINATE-BATCH.
+   PERFORM CLEAR-CHECKPOINT.
+   PERFORM PRINT-SUMMARY-REPORT.
+   PERFORM WRITE-SUMMARY-DATA.
+   CLOSE CALC-TRANS-FILE.
+   CLOSE CALC-RESULT-FILE.
+   CLOSE CALC-REJECT-FILE.
+   CLOSE CALC-AUDIT-FILE.
+   CLOSE CALC-GL-FILE.
