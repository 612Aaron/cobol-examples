@@ -0,0 +1,118 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalcRecon.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT CALC-CONTROL-FILE ASSIGN TO "CALCCTRL.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-BREAK-FILE ASSIGN TO "CALCBRK.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CALC-CONTROL-FILE.
+COPY CALCCTL.
+
+FD  CALC-BREAK-FILE.
+COPY CALCBRK.
+
+WORKING-STORAGE SECTION.
+   01 NUM1               PIC 9(5)V9(2) VALUE 0.
+   01 NUM2               PIC 9(5)V9(2) VALUE 0.
+   01 RESULT             PIC S9(6)V9(2) VALUE 0.
+   01 OPERATOR           PIC X VALUE SPACE.
+   01 EXPECTED-RESULT    PIC S9(6)V9(2) VALUE 0.
+
+   01 WS-FLAGS.
+      05 WS-EOF-SW       PIC X VALUE "N".
+      05 WS-BREAK-SW     PIC X VALUE "N".
+
+   01 WS-BREAK-REASON    PIC X(30) VALUE SPACES.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+   PERFORM INITIALIZE-RECON.
+   PERFORM UNTIL WS-EOF-SW = "Y"
+      PERFORM READ-CONTROL-RECORD
+      IF WS-EOF-SW NOT = "Y"
+         PERFORM PROCESS-CONTROL-RECORD
+      END-IF
+   END-PERFORM.
+   PERFORM TERMINATE-RECON.
+   STOP RUN.
+
+INITIALIZE-RECON.
+   OPEN INPUT CALC-CONTROL-FILE.
+   OPEN OUTPUT CALC-BREAK-FILE.
+
+READ-CONTROL-RECORD.
+   READ CALC-CONTROL-FILE
+       AT END
+           MOVE "Y" TO WS-EOF-SW
+   END-READ.
+
+PROCESS-CONTROL-RECORD.
+   MOVE CC-NUM1 TO NUM1.
+   MOVE CC-OPERATOR TO OPERATOR.
+   MOVE CC-NUM2 TO NUM2.
+   MOVE CC-EXPECTED-RESULT TO EXPECTED-RESULT.
+   MOVE "N" TO WS-BREAK-SW.
+   MOVE 0 TO RESULT.
+
+   EVALUATE OPERATOR
+       WHEN "+"
+           COMPUTE RESULT = NUM1 + NUM2
+       WHEN "-"
+           COMPUTE RESULT = NUM1 - NUM2
+       WHEN "*"
+           COMPUTE RESULT = NUM1 * NUM2
+       WHEN "/"
+           IF NUM2 = 0
+               MOVE "Y" TO WS-BREAK-SW
+               MOVE "DIVIDE BY ZERO" TO WS-BREAK-REASON
+           ELSE
+               COMPUTE RESULT = NUM1 / NUM2
+           END-IF
+       WHEN "%"
+           IF NUM2 = 0
+               MOVE "Y" TO WS-BREAK-SW
+               MOVE "DIVIDE BY ZERO" TO WS-BREAK-REASON
+           ELSE
+               COMPUTE RESULT = (NUM1 / NUM2) * 100
+           END-IF
+       WHEN "M"
+           IF NUM2 = 0
+               MOVE "Y" TO WS-BREAK-SW
+               MOVE "DIVIDE BY ZERO" TO WS-BREAK-REASON
+           ELSE
+               COMPUTE RESULT = FUNCTION MOD(NUM1, NUM2)
+           END-IF
+       WHEN "^"
+           COMPUTE RESULT = NUM1 ** NUM2
+       WHEN OTHER
+           MOVE "Y" TO WS-BREAK-SW
+           MOVE "INVALID OPERATOR" TO WS-BREAK-REASON
+   END-EVALUATE.
+
+   IF WS-BREAK-SW = "N" AND RESULT NOT = EXPECTED-RESULT
+       MOVE "Y" TO WS-BREAK-SW
+       MOVE "RESULT MISMATCH" TO WS-BREAK-REASON
+   END-IF.
+
+   IF WS-BREAK-SW = "Y"
+       PERFORM WRITE-BREAK-RECORD
+   END-IF.
+
+WRITE-BREAK-RECORD.
+   MOVE NUM1 TO BK-NUM1.
+   MOVE OPERATOR TO BK-OPERATOR.
+   MOVE NUM2 TO BK-NUM2.
+   MOVE EXPECTED-RESULT TO BK-EXPECTED-RESULT.
+   MOVE RESULT TO BK-ACTUAL-RESULT.
+   MOVE WS-BREAK-REASON TO BK-REASON-TEXT.
+   WRITE CALC-BREAK-RECORD.
+
+TERMINATE-RECON.
+   CLOSE CALC-CONTROL-FILE.
+   CLOSE CALC-BREAK-FILE.
