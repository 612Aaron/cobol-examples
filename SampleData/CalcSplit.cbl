@@ -0,0 +1,293 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalcSplit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT CALC-TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-1 ASSIGN DYNAMIC WS-SPLIT-FILENAME-1
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-2 ASSIGN DYNAMIC WS-SPLIT-FILENAME-2
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-3 ASSIGN DYNAMIC WS-SPLIT-FILENAME-3
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-4 ASSIGN DYNAMIC WS-SPLIT-FILENAME-4
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-5 ASSIGN DYNAMIC WS-SPLIT-FILENAME-5
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-6 ASSIGN DYNAMIC WS-SPLIT-FILENAME-6
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-7 ASSIGN DYNAMIC WS-SPLIT-FILENAME-7
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-8 ASSIGN DYNAMIC WS-SPLIT-FILENAME-8
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SPLIT-FILE-9 ASSIGN DYNAMIC WS-SPLIT-FILENAME-9
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CALC-TRANS-FILE.
+COPY CALCTRN.
+
+FD  CALC-SPLIT-FILE-1.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-1==
+                       ==CT-NUM1==           BY ==SP-NUM1-1==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-1==
+                       ==CT-NUM2==           BY ==SP-NUM2-1==.
+
+FD  CALC-SPLIT-FILE-2.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-2==
+                       ==CT-NUM1==           BY ==SP-NUM1-2==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-2==
+                       ==CT-NUM2==           BY ==SP-NUM2-2==.
+
+FD  CALC-SPLIT-FILE-3.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-3==
+                       ==CT-NUM1==           BY ==SP-NUM1-3==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-3==
+                       ==CT-NUM2==           BY ==SP-NUM2-3==.
+
+FD  CALC-SPLIT-FILE-4.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-4==
+                       ==CT-NUM1==           BY ==SP-NUM1-4==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-4==
+                       ==CT-NUM2==           BY ==SP-NUM2-4==.
+
+FD  CALC-SPLIT-FILE-5.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-5==
+                       ==CT-NUM1==           BY ==SP-NUM1-5==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-5==
+                       ==CT-NUM2==           BY ==SP-NUM2-5==.
+
+FD  CALC-SPLIT-FILE-6.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-6==
+                       ==CT-NUM1==           BY ==SP-NUM1-6==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-6==
+                       ==CT-NUM2==           BY ==SP-NUM2-6==.
+
+FD  CALC-SPLIT-FILE-7.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-7==
+                       ==CT-NUM1==           BY ==SP-NUM1-7==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-7==
+                       ==CT-NUM2==           BY ==SP-NUM2-7==.
+
+FD  CALC-SPLIT-FILE-8.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-8==
+                       ==CT-NUM1==           BY ==SP-NUM1-8==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-8==
+                       ==CT-NUM2==           BY ==SP-NUM2-8==.
+
+FD  CALC-SPLIT-FILE-9.
+COPY CALCTRN REPLACING ==CALC-TRANS-RECORD== BY ==CALC-SPLIT-RECORD-9==
+                       ==CT-NUM1==           BY ==SP-NUM1-9==
+                       ==CT-OPERATOR==       BY ==SP-OPERATOR-9==
+                       ==CT-NUM2==           BY ==SP-NUM2-9==.
+
+WORKING-STORAGE SECTION.
+   01 WS-FLAGS.
+      05 WS-EOF-SW         PIC X VALUE "N".
+
+   01 WS-SPLIT-PARM        PIC X(4)  VALUE SPACES.
+   01 WS-SPLIT-COUNT       PIC 9(2)  VALUE 4.
+   01 WS-MAX-SPLIT-COUNT   PIC 9(2)  VALUE 9.
+
+   01 WS-TRANS-FILENAME    PIC X(20) VALUE "CALCTRAN.DAT".
+   01 WS-SPLIT-FILENAME-1  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-2  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-3  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-4  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-5  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-6  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-7  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-8  PIC X(20) VALUE SPACES.
+   01 WS-SPLIT-FILENAME-9  PIC X(20) VALUE SPACES.
+
+   01 WS-RECORD-COUNT      PIC 9(9) VALUE 0.
+   01 WS-CURRENT-PIECE     PIC 9(2) VALUE 1.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+   PERFORM INITIALIZE-SPLIT.
+   PERFORM UNTIL WS-EOF-SW = "Y"
+      PERFORM READ-TRANS-RECORD
+      IF WS-EOF-SW NOT = "Y"
+          ADD 1 TO WS-RECORD-COUNT
+          PERFORM DETERMINE-PIECE
+          PERFORM WRITE-SPLIT-RECORD
+      END-IF
+   END-PERFORM.
+   PERFORM TERMINATE-SPLIT.
+   STOP RUN.
+
+INITIALIZE-SPLIT.
+   DISPLAY 1 UPON ARGUMENT-NUMBER.
+   ACCEPT WS-SPLIT-PARM FROM ARGUMENT-VALUE
+       ON EXCEPTION
+           MOVE SPACES TO WS-SPLIT-PARM
+   END-ACCEPT.
+   IF WS-SPLIT-PARM NOT = SPACES
+       MOVE WS-SPLIT-PARM TO WS-SPLIT-COUNT
+   END-IF.
+   IF WS-SPLIT-COUNT = 0
+       MOVE 1 TO WS-SPLIT-COUNT
+   END-IF.
+   IF WS-SPLIT-COUNT > WS-MAX-SPLIT-COUNT
+       DISPLAY "CALCSPLIT: SPLIT COUNT CAPPED AT " WS-MAX-SPLIT-COUNT
+       MOVE WS-MAX-SPLIT-COUNT TO WS-SPLIT-COUNT
+   END-IF.
+
+   PERFORM BUILD-SPLIT-FILENAMES.
+   PERFORM OPEN-SPLIT-PIECES.
+
+   OPEN INPUT CALC-TRANS-FILE.
+
+BUILD-SPLIT-FILENAMES.
+   IF WS-SPLIT-COUNT >= 1
+       MOVE "CALCTRAN01.DAT" TO WS-SPLIT-FILENAME-1
+   END-IF.
+   IF WS-SPLIT-COUNT >= 2
+       MOVE "CALCTRAN02.DAT" TO WS-SPLIT-FILENAME-2
+   END-IF.
+   IF WS-SPLIT-COUNT >= 3
+       MOVE "CALCTRAN03.DAT" TO WS-SPLIT-FILENAME-3
+   END-IF.
+   IF WS-SPLIT-COUNT >= 4
+       MOVE "CALCTRAN04.DAT" TO WS-SPLIT-FILENAME-4
+   END-IF.
+   IF WS-SPLIT-COUNT >= 5
+       MOVE "CALCTRAN05.DAT" TO WS-SPLIT-FILENAME-5
+   END-IF.
+   IF WS-SPLIT-COUNT >= 6
+       MOVE "CALCTRAN06.DAT" TO WS-SPLIT-FILENAME-6
+   END-IF.
+   IF WS-SPLIT-COUNT >= 7
+       MOVE "CALCTRAN07.DAT" TO WS-SPLIT-FILENAME-7
+   END-IF.
+   IF WS-SPLIT-COUNT >= 8
+       MOVE "CALCTRAN08.DAT" TO WS-SPLIT-FILENAME-8
+   END-IF.
+   IF WS-SPLIT-COUNT >= 9
+       MOVE "CALCTRAN09.DAT" TO WS-SPLIT-FILENAME-9
+   END-IF.
+
+OPEN-SPLIT-PIECES.
+   IF WS-SPLIT-COUNT >= 1
+       OPEN OUTPUT CALC-SPLIT-FILE-1
+   END-IF.
+   IF WS-SPLIT-COUNT >= 2
+       OPEN OUTPUT CALC-SPLIT-FILE-2
+   END-IF.
+   IF WS-SPLIT-COUNT >= 3
+       OPEN OUTPUT CALC-SPLIT-FILE-3
+   END-IF.
+   IF WS-SPLIT-COUNT >= 4
+       OPEN OUTPUT CALC-SPLIT-FILE-4
+   END-IF.
+   IF WS-SPLIT-COUNT >= 5
+       OPEN OUTPUT CALC-SPLIT-FILE-5
+   END-IF.
+   IF WS-SPLIT-COUNT >= 6
+       OPEN OUTPUT CALC-SPLIT-FILE-6
+   END-IF.
+   IF WS-SPLIT-COUNT >= 7
+       OPEN OUTPUT CALC-SPLIT-FILE-7
+   END-IF.
+   IF WS-SPLIT-COUNT >= 8
+       OPEN OUTPUT CALC-SPLIT-FILE-8
+   END-IF.
+   IF WS-SPLIT-COUNT >= 9
+       OPEN OUTPUT CALC-SPLIT-FILE-9
+   END-IF.
+
+CLOSE-SPLIT-PIECES.
+   IF WS-SPLIT-COUNT >= 1
+       CLOSE CALC-SPLIT-FILE-1
+   END-IF.
+   IF WS-SPLIT-COUNT >= 2
+       CLOSE CALC-SPLIT-FILE-2
+   END-IF.
+   IF WS-SPLIT-COUNT >= 3
+       CLOSE CALC-SPLIT-FILE-3
+   END-IF.
+   IF WS-SPLIT-COUNT >= 4
+       CLOSE CALC-SPLIT-FILE-4
+   END-IF.
+   IF WS-SPLIT-COUNT >= 5
+       CLOSE CALC-SPLIT-FILE-5
+   END-IF.
+   IF WS-SPLIT-COUNT >= 6
+       CLOSE CALC-SPLIT-FILE-6
+   END-IF.
+   IF WS-SPLIT-COUNT >= 7
+       CLOSE CALC-SPLIT-FILE-7
+   END-IF.
+   IF WS-SPLIT-COUNT >= 8
+       CLOSE CALC-SPLIT-FILE-8
+   END-IF.
+   IF WS-SPLIT-COUNT >= 9
+       CLOSE CALC-SPLIT-FILE-9
+   END-IF.
+
+READ-TRANS-RECORD.
+   READ CALC-TRANS-FILE
+       AT END
+           MOVE "Y" TO WS-EOF-SW
+   END-READ.
+
+DETERMINE-PIECE.
+   COMPUTE WS-CURRENT-PIECE =
+       FUNCTION MOD(WS-RECORD-COUNT - 1, WS-SPLIT-COUNT) + 1.
+
+WRITE-SPLIT-RECORD.
+   EVALUATE WS-CURRENT-PIECE
+       WHEN 1
+           MOVE CT-NUM1 TO SP-NUM1-1
+           MOVE CT-OPERATOR TO SP-OPERATOR-1
+           MOVE CT-NUM2 TO SP-NUM2-1
+           WRITE CALC-SPLIT-RECORD-1
+       WHEN 2
+           MOVE CT-NUM1 TO SP-NUM1-2
+           MOVE CT-OPERATOR TO SP-OPERATOR-2
+           MOVE CT-NUM2 TO SP-NUM2-2
+           WRITE CALC-SPLIT-RECORD-2
+       WHEN 3
+           MOVE CT-NUM1 TO SP-NUM1-3
+           MOVE CT-OPERATOR TO SP-OPERATOR-3
+           MOVE CT-NUM2 TO SP-NUM2-3
+           WRITE CALC-SPLIT-RECORD-3
+       WHEN 4
+           MOVE CT-NUM1 TO SP-NUM1-4
+           MOVE CT-OPERATOR TO SP-OPERATOR-4
+           MOVE CT-NUM2 TO SP-NUM2-4
+           WRITE CALC-SPLIT-RECORD-4
+       WHEN 5
+           MOVE CT-NUM1 TO SP-NUM1-5
+           MOVE CT-OPERATOR TO SP-OPERATOR-5
+           MOVE CT-NUM2 TO SP-NUM2-5
+           WRITE CALC-SPLIT-RECORD-5
+       WHEN 6
+           MOVE CT-NUM1 TO SP-NUM1-6
+           MOVE CT-OPERATOR TO SP-OPERATOR-6
+           MOVE CT-NUM2 TO SP-NUM2-6
+           WRITE CALC-SPLIT-RECORD-6
+       WHEN 7
+           MOVE CT-NUM1 TO SP-NUM1-7
+           MOVE CT-OPERATOR TO SP-OPERATOR-7
+           MOVE CT-NUM2 TO SP-NUM2-7
+           WRITE CALC-SPLIT-RECORD-7
+       WHEN 8
+           MOVE CT-NUM1 TO SP-NUM1-8
+           MOVE CT-OPERATOR TO SP-OPERATOR-8
+           MOVE CT-NUM2 TO SP-NUM2-8
+           WRITE CALC-SPLIT-RECORD-8
+       WHEN 9
+           MOVE CT-NUM1 TO SP-NUM1-9
+           MOVE CT-OPERATOR TO SP-OPERATOR-9
+           MOVE CT-NUM2 TO SP-NUM2-9
+           WRITE CALC-SPLIT-RECORD-9
+   END-EVALUATE.
+
+TERMINATE-SPLIT.
+   PERFORM CLOSE-SPLIT-PIECES.
+   CLOSE CALC-TRANS-FILE.
