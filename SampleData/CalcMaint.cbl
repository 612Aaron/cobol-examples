@@ -0,0 +1,200 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalcMaint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CALC-TRANS-FILE.
+COPY CALCTRN.
+
+WORKING-STORAGE SECTION.
+   01 WS-MAX-ROWS       PIC 9(4) VALUE 500.
+   01 WS-TRANS-TABLE.
+      05 WS-TRANS-ENTRY OCCURS 500 TIMES INDEXED BY WS-IDX.
+         10 WS-T-NUM1      PIC 9(5)V9(2) VALUE 0.
+         10 WS-T-OPERATOR  PIC X VALUE SPACE.
+         10 WS-T-NUM2      PIC 9(5)V9(2) VALUE 0.
+
+   01 WS-TRANS-COUNT    PIC 9(4) VALUE 0.
+   01 WS-FILE-RECORD-COUNT PIC 9(7) VALUE 0.
+   01 WS-OVERFLOW-SW    PIC X VALUE "N".
+   01 WS-CURRENT-ROW    PIC 9(4) VALUE 0.
+   01 WS-FUNCTION-KEY   PIC X VALUE SPACE.
+   01 WS-DONE-SW        PIC X VALUE "N".
+   01 WS-MSG-LINE       PIC X(40) VALUE SPACES.
+
+   01 WS-EDIT-NUM1      PIC 9(5)V9(2) VALUE 0.
+   01 WS-EDIT-OPERATOR  PIC X VALUE SPACE.
+   01 WS-EDIT-NUM2      PIC 9(5)V9(2) VALUE 0.
+
+SCREEN SECTION.
+01 CALC-MAINT-SCREEN.
+   05 BLANK SCREEN.
+   05 LINE 1  COLUMN 1  VALUE "CALCULATOR TRANSACTION MAINTENANCE".
+   05 LINE 3  COLUMN 1  VALUE "ROW:".
+   05 LINE 3  COLUMN 6  PIC 9(4) FROM WS-CURRENT-ROW.
+   05 LINE 3  COLUMN 12 VALUE "OF".
+   05 LINE 3  COLUMN 15 PIC 9(4) FROM WS-TRANS-COUNT.
+   05 LINE 5  COLUMN 1  VALUE "NUM1    : ".
+   05 LINE 5  COLUMN 11 PIC 9(5).9(2) USING WS-EDIT-NUM1.
+   05 LINE 6  COLUMN 1  VALUE "OPERATOR: ".
+   05 LINE 6  COLUMN 11 PIC X USING WS-EDIT-OPERATOR.
+   05 LINE 7  COLUMN 1  VALUE "NUM2    : ".
+   05 LINE 7  COLUMN 11 PIC 9(5).9(2) USING WS-EDIT-NUM2.
+   05 LINE 9  COLUMN 1  VALUE
+      "N=NEXT P=PREV A=ADD C=CHANGE D=DELETE S=SAVE/EXIT Q=QUIT".
+   05 LINE 10 COLUMN 1  VALUE "FUNCTION: ".
+   05 LINE 10 COLUMN 11 PIC X USING WS-FUNCTION-KEY.
+   05 LINE 12 COLUMN 1  PIC X(40) FROM WS-MSG-LINE.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+   PERFORM LOAD-TRANS-FILE.
+   IF WS-OVERFLOW-SW = "Y"
+       DISPLAY "CALCMAINT: CALCTRAN.DAT HAS " WS-FILE-RECORD-COUNT
+           " RECORDS, MORE THAN THE " WS-MAX-ROWS
+           " THIS SCREEN CAN HOLD."
+       DISPLAY "CALCMAINT: REFUSING TO OPEN - SAVING WOULD TRUNCATE "
+           "THE BATCH QUEUE. RAISE WS-MAX-ROWS OR SPLIT THE FILE FIRST."
+       STOP RUN
+   END-IF.
+   PERFORM UNTIL WS-DONE-SW = "Y"
+      PERFORM SHOW-CURRENT-ROW
+      DISPLAY CALC-MAINT-SCREEN
+      ACCEPT CALC-MAINT-SCREEN
+      PERFORM PROCESS-FUNCTION-KEY
+   END-PERFORM.
+   STOP RUN.
+
+LOAD-TRANS-FILE.
+   MOVE 0 TO WS-TRANS-COUNT.
+   MOVE 0 TO WS-FILE-RECORD-COUNT.
+   OPEN INPUT CALC-TRANS-FILE.
+   PERFORM UNTIL WS-DONE-SW = "Y"
+      READ CALC-TRANS-FILE
+          AT END
+              MOVE "Y" TO WS-DONE-SW
+          NOT AT END
+              ADD 1 TO WS-FILE-RECORD-COUNT
+              IF WS-TRANS-COUNT < WS-MAX-ROWS
+                  ADD 1 TO WS-TRANS-COUNT
+                  SET WS-IDX TO WS-TRANS-COUNT
+                  MOVE CT-NUM1 TO WS-T-NUM1(WS-IDX)
+                  MOVE CT-OPERATOR TO WS-T-OPERATOR(WS-IDX)
+                  MOVE CT-NUM2 TO WS-T-NUM2(WS-IDX)
+              END-IF
+      END-READ
+   END-PERFORM.
+   CLOSE CALC-TRANS-FILE.
+   MOVE "N" TO WS-DONE-SW.
+   IF WS-FILE-RECORD-COUNT > WS-MAX-ROWS
+       MOVE "Y" TO WS-OVERFLOW-SW
+   END-IF.
+   IF WS-TRANS-COUNT = 0
+       MOVE 0 TO WS-CURRENT-ROW
+   ELSE
+       MOVE 1 TO WS-CURRENT-ROW
+   END-IF.
+   MOVE SPACES TO WS-MSG-LINE.
+
+SHOW-CURRENT-ROW.
+   IF WS-CURRENT-ROW > 0
+       SET WS-IDX TO WS-CURRENT-ROW
+       MOVE WS-T-NUM1(WS-IDX) TO WS-EDIT-NUM1
+       MOVE WS-T-OPERATOR(WS-IDX) TO WS-EDIT-OPERATOR
+       MOVE WS-T-NUM2(WS-IDX) TO WS-EDIT-NUM2
+   ELSE
+       MOVE 0 TO WS-EDIT-NUM1
+       MOVE SPACE TO WS-EDIT-OPERATOR
+       MOVE 0 TO WS-EDIT-NUM2
+   END-IF.
+
+PROCESS-FUNCTION-KEY.
+   MOVE SPACES TO WS-MSG-LINE.
+   EVALUATE FUNCTION UPPER-CASE(WS-FUNCTION-KEY)
+       WHEN "N"
+           PERFORM NEXT-ROW
+       WHEN "P"
+           PERFORM PREVIOUS-ROW
+       WHEN "A"
+           PERFORM ADD-ROW
+       WHEN "C"
+           PERFORM CHANGE-ROW
+       WHEN "D"
+           PERFORM DELETE-ROW
+       WHEN "S"
+           PERFORM SAVE-TRANS-FILE
+           MOVE "Y" TO WS-DONE-SW
+       WHEN "Q"
+           MOVE "Y" TO WS-DONE-SW
+       WHEN OTHER
+           MOVE "INVALID FUNCTION KEY" TO WS-MSG-LINE
+   END-EVALUATE.
+
+NEXT-ROW.
+   IF WS-CURRENT-ROW < WS-TRANS-COUNT
+       ADD 1 TO WS-CURRENT-ROW
+   ELSE
+       MOVE "ALREADY AT LAST ROW" TO WS-MSG-LINE
+   END-IF.
+
+PREVIOUS-ROW.
+   IF WS-CURRENT-ROW > 1
+       SUBTRACT 1 FROM WS-CURRENT-ROW
+   ELSE
+       MOVE "ALREADY AT FIRST ROW" TO WS-MSG-LINE
+   END-IF.
+
+ADD-ROW.
+   IF WS-TRANS-COUNT >= WS-MAX-ROWS
+       MOVE "TRANSACTION TABLE IS FULL" TO WS-MSG-LINE
+   ELSE
+       ADD 1 TO WS-TRANS-COUNT
+       MOVE WS-TRANS-COUNT TO WS-CURRENT-ROW
+       SET WS-IDX TO WS-CURRENT-ROW
+       MOVE WS-EDIT-NUM1 TO WS-T-NUM1(WS-IDX)
+       MOVE WS-EDIT-OPERATOR TO WS-T-OPERATOR(WS-IDX)
+       MOVE WS-EDIT-NUM2 TO WS-T-NUM2(WS-IDX)
+       MOVE "ROW ADDED" TO WS-MSG-LINE
+   END-IF.
+
+CHANGE-ROW.
+   IF WS-CURRENT-ROW = 0
+       MOVE "NO ROW TO CHANGE" TO WS-MSG-LINE
+   ELSE
+       SET WS-IDX TO WS-CURRENT-ROW
+       MOVE WS-EDIT-NUM1 TO WS-T-NUM1(WS-IDX)
+       MOVE WS-EDIT-OPERATOR TO WS-T-OPERATOR(WS-IDX)
+       MOVE WS-EDIT-NUM2 TO WS-T-NUM2(WS-IDX)
+       MOVE "ROW CHANGED" TO WS-MSG-LINE
+   END-IF.
+
+DELETE-ROW.
+   IF WS-CURRENT-ROW = 0
+       MOVE "NO ROW TO DELETE" TO WS-MSG-LINE
+   ELSE
+       PERFORM VARYING WS-IDX FROM WS-CURRENT-ROW BY 1
+               UNTIL WS-IDX >= WS-TRANS-COUNT
+           MOVE WS-TRANS-ENTRY(WS-IDX + 1) TO WS-TRANS-ENTRY(WS-IDX)
+       END-PERFORM
+       SUBTRACT 1 FROM WS-TRANS-COUNT
+       IF WS-CURRENT-ROW > WS-TRANS-COUNT
+           MOVE WS-TRANS-COUNT TO WS-CURRENT-ROW
+       END-IF
+       MOVE "ROW DELETED" TO WS-MSG-LINE
+   END-IF.
+
+SAVE-TRANS-FILE.
+   OPEN OUTPUT CALC-TRANS-FILE.
+   PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-TRANS-COUNT
+       MOVE WS-T-NUM1(WS-IDX) TO CT-NUM1
+       MOVE WS-T-OPERATOR(WS-IDX) TO CT-OPERATOR
+       MOVE WS-T-NUM2(WS-IDX) TO CT-NUM2
+       WRITE CALC-TRANS-RECORD
+   END-PERFORM.
+   CLOSE CALC-TRANS-FILE.
