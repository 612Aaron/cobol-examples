@@ -0,0 +1,246 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CalcMerge.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+   SELECT CALC-PIECE-FILE ASSIGN DYNAMIC WS-PIECE-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-PIECE-STATUS.
+   SELECT CALC-MERGED-FILE ASSIGN DYNAMIC WS-MERGED-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+   SELECT CALC-SUMMARY-DATA-FILE ASSIGN DYNAMIC WS-SUMMARY-DATA-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-SUMMARY-DATA-STATUS.
+   SELECT CALC-SUMMARY-REPORT ASSIGN DYNAMIC WS-SUMMARY-FILENAME
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CALC-PIECE-FILE.
+   01 WS-PIECE-LINE PIC X(80).
+
+FD  CALC-MERGED-FILE.
+   01 WS-MERGED-LINE PIC X(80).
+
+FD  CALC-SUMMARY-DATA-FILE.
+COPY CALCSUM.
+
+FD  CALC-SUMMARY-REPORT.
+   01 SUMMARY-REPORT-LINE PIC X(80).
+
+WORKING-STORAGE SECTION.
+   01 WS-FLAGS.
+      05 WS-EOF-SW              PIC X VALUE "N".
+      05 WS-PIECE-STATUS        PIC X(2) VALUE "00".
+      05 WS-SUMMARY-DATA-STATUS PIC X(2) VALUE "00".
+
+   01 WS-SPLIT-PARM         PIC X(4) VALUE SPACES.
+   01 WS-SPLIT-COUNT        PIC 9(2) VALUE 4.
+   01 WS-PIECE-IDX          PIC 9(2) VALUE 0.
+   01 WS-CURRENT-SUFFIX     PIC X(2) VALUE SPACES.
+
+   01 WS-PIECE-FILENAME     PIC X(20) VALUE SPACES.
+   01 WS-MERGED-FILENAME    PIC X(20) VALUE SPACES.
+   01 WS-SUMMARY-DATA-FILENAME PIC X(20) VALUE SPACES.
+   01 WS-SUMMARY-FILENAME   PIC X(20) VALUE "CALCSUMM.PRT".
+
+   01 WS-FILE-STEMS.
+      05 WS-STEM OCCURS 4 TIMES PIC X(8).
+   01 WS-STEM-COUNT         PIC 9(2) VALUE 0.
+   01 WS-STEM-IDX           PIC 9(2) VALUE 0.
+
+   01 WS-OP-SUMMARY-TABLE.
+      05 WS-OP-ENTRY OCCURS 10 TIMES INDEXED BY WS-OP-IDX.
+         10 WS-OP-CHAR         PIC X.
+         10 WS-OP-COUNT        PIC 9(7).
+         10 WS-OP-SUBTOTAL     PIC S9(9)V9(2).
+   01 WS-OP-ENTRY-COUNT        PIC 9(2) VALUE 0.
+   01 WS-OP-FOUND-SW           PIC X VALUE "N".
+
+   01 WS-GRAND-TOTAL           PIC S9(9)V9(2) VALUE 0.
+   01 WS-GRAND-COUNT           PIC 9(7) VALUE 0.
+
+   01 WS-REPORT-LINE-COUNT     PIC 9(3) VALUE 0.
+   01 WS-REPORT-PAGE-NUMBER    PIC 9(3) VALUE 0.
+   01 WS-REPORT-LINES-PER-PAGE PIC 9(3) VALUE 20.
+
+   01 WS-REPORT-DETAIL-LINE.
+      05 FILLER                PIC X(3)  VALUE SPACES.
+      05 WS-RD-OPERATOR        PIC X     VALUE SPACE.
+      05 FILLER                PIC X(6)  VALUE SPACES.
+      05 WS-RD-COUNT           PIC ZZZ,ZZ9 VALUE 0.
+      05 FILLER                PIC X(6)  VALUE SPACES.
+      05 WS-RD-SUBTOTAL        PIC Z,ZZZ,ZZ9.99- VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+   PERFORM INITIALIZE-MERGE.
+   PERFORM VARYING WS-STEM-IDX FROM 1 BY 1
+           UNTIL WS-STEM-IDX > WS-STEM-COUNT
+       PERFORM MERGE-ONE-FILE-GROUP
+   END-PERFORM.
+   PERFORM VARYING WS-PIECE-IDX FROM 1 BY 1
+           UNTIL WS-PIECE-IDX > WS-SPLIT-COUNT
+       PERFORM AGGREGATE-ONE-SUMMARY-PIECE
+   END-PERFORM.
+   PERFORM PRINT-SUMMARY-REPORT.
+   STOP RUN.
+
+INITIALIZE-MERGE.
+   DISPLAY 1 UPON ARGUMENT-NUMBER.
+   ACCEPT WS-SPLIT-PARM FROM ARGUMENT-VALUE
+       ON EXCEPTION
+           MOVE SPACES TO WS-SPLIT-PARM
+   END-ACCEPT.
+   IF WS-SPLIT-PARM NOT = SPACES
+       MOVE WS-SPLIT-PARM TO WS-SPLIT-COUNT
+   END-IF.
+   IF WS-SPLIT-COUNT = 0
+       MOVE 1 TO WS-SPLIT-COUNT
+   END-IF.
+
+   MOVE 4 TO WS-STEM-COUNT.
+   MOVE "CALCRSLT" TO WS-STEM(1).
+   MOVE "CALCREJC" TO WS-STEM(2).
+   MOVE "CALCAUDT" TO WS-STEM(3).
+   MOVE "CALCGLXT" TO WS-STEM(4).
+
+MERGE-ONE-FILE-GROUP.
+   STRING WS-STEM(WS-STEM-IDX) ".DAT" DELIMITED BY SIZE
+       INTO WS-MERGED-FILENAME.
+   OPEN OUTPUT CALC-MERGED-FILE.
+   PERFORM VARYING WS-PIECE-IDX FROM 1 BY 1
+           UNTIL WS-PIECE-IDX > WS-SPLIT-COUNT
+       MOVE WS-PIECE-IDX TO WS-CURRENT-SUFFIX
+       IF WS-CURRENT-SUFFIX(1:1) = SPACE
+           MOVE "0" TO WS-CURRENT-SUFFIX(1:1)
+       END-IF
+       STRING WS-STEM(WS-STEM-IDX) WS-CURRENT-SUFFIX ".DAT"
+           DELIMITED BY SIZE INTO WS-PIECE-FILENAME
+       PERFORM COPY-PIECE-INTO-MERGED
+   END-PERFORM.
+   CLOSE CALC-MERGED-FILE.
+
+COPY-PIECE-INTO-MERGED.
+   MOVE "N" TO WS-EOF-SW.
+   OPEN INPUT CALC-PIECE-FILE.
+   IF WS-PIECE-STATUS = "35"
+       MOVE "Y" TO WS-EOF-SW
+   ELSE
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ CALC-PIECE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   MOVE WS-PIECE-LINE TO WS-MERGED-LINE
+                   WRITE WS-MERGED-LINE
+           END-READ
+       END-PERFORM
+       CLOSE CALC-PIECE-FILE
+   END-IF.
+
+AGGREGATE-ONE-SUMMARY-PIECE.
+   MOVE WS-PIECE-IDX TO WS-CURRENT-SUFFIX.
+   IF WS-CURRENT-SUFFIX(1:1) = SPACE
+       MOVE "0" TO WS-CURRENT-SUFFIX(1:1)
+   END-IF.
+   STRING "CALCSUMD" WS-CURRENT-SUFFIX ".DAT" DELIMITED BY SIZE
+       INTO WS-SUMMARY-DATA-FILENAME.
+   MOVE "N" TO WS-EOF-SW.
+   OPEN INPUT CALC-SUMMARY-DATA-FILE.
+   IF WS-SUMMARY-DATA-STATUS = "35"
+       MOVE "Y" TO WS-EOF-SW
+   ELSE
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ CALC-SUMMARY-DATA-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM ACCUMULATE-SUMMARY-ENTRY
+           END-READ
+       END-PERFORM
+       CLOSE CALC-SUMMARY-DATA-FILE
+   END-IF.
+
+ACCUMULATE-SUMMARY-ENTRY.
+   MOVE "N" TO WS-OP-FOUND-SW.
+   PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+           UNTIL WS-OP-IDX > WS-OP-ENTRY-COUNT
+       IF WS-OP-CHAR(WS-OP-IDX) = SD-OPERATOR
+           ADD SD-COUNT TO WS-OP-COUNT(WS-OP-IDX)
+           ADD SD-SUBTOTAL TO WS-OP-SUBTOTAL(WS-OP-IDX)
+           MOVE "Y" TO WS-OP-FOUND-SW
+       END-IF
+   END-PERFORM.
+   IF WS-OP-FOUND-SW = "N" AND WS-OP-ENTRY-COUNT < 10
+       ADD 1 TO WS-OP-ENTRY-COUNT
+       SET WS-OP-IDX TO WS-OP-ENTRY-COUNT
+       MOVE SD-OPERATOR TO WS-OP-CHAR(WS-OP-IDX)
+       MOVE SD-COUNT TO WS-OP-COUNT(WS-OP-IDX)
+       MOVE SD-SUBTOTAL TO WS-OP-SUBTOTAL(WS-OP-IDX)
+   END-IF.
+   ADD SD-COUNT TO WS-GRAND-COUNT.
+   ADD SD-SUBTOTAL TO WS-GRAND-TOTAL.
+
+PRINT-SUMMARY-REPORT.
+   OPEN OUTPUT CALC-SUMMARY-REPORT.
+   MOVE 0 TO WS-REPORT-PAGE-NUMBER.
+   MOVE WS-REPORT-LINES-PER-PAGE TO WS-REPORT-LINE-COUNT.
+   PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+           UNTIL WS-OP-IDX > WS-OP-ENTRY-COUNT
+       PERFORM PRINT-REPORT-HEADING-IF-NEEDED
+       PERFORM PRINT-OPERATOR-DETAIL
+   END-PERFORM.
+   PERFORM PRINT-GRAND-TOTAL.
+   CLOSE CALC-SUMMARY-REPORT.
+
+PRINT-REPORT-HEADING-IF-NEEDED.
+   IF WS-REPORT-LINE-COUNT >= WS-REPORT-LINES-PER-PAGE
+       PERFORM PRINT-REPORT-HEADING
+   END-IF.
+
+PRINT-REPORT-HEADING.
+   ADD 1 TO WS-REPORT-PAGE-NUMBER.
+   IF WS-REPORT-PAGE-NUMBER > 1
+       MOVE X"0C" TO SUMMARY-REPORT-LINE
+       WRITE SUMMARY-REPORT-LINE
+   END-IF.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "CALCULATOR BATCH SUMMARY REPORT (MERGED) PAGE: "
+       WS-REPORT-PAGE-NUMBER DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE "OP   COUNT        SUBTOTAL" TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE "--------------------------------------" TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   MOVE 4 TO WS-REPORT-LINE-COUNT.
+
+PRINT-OPERATOR-DETAIL.
+   MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+   MOVE WS-OP-CHAR(WS-OP-IDX) TO WS-RD-OPERATOR.
+   MOVE WS-OP-COUNT(WS-OP-IDX) TO WS-RD-COUNT.
+   MOVE WS-OP-SUBTOTAL(WS-OP-IDX) TO WS-RD-SUBTOTAL.
+   MOVE WS-REPORT-DETAIL-LINE TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+
+PRINT-GRAND-TOTAL.
+   PERFORM PRINT-REPORT-HEADING-IF-NEEDED.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+   MOVE WS-GRAND-COUNT TO WS-RD-COUNT.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "GRAND TOTAL RECORDS: " WS-RD-COUNT DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
+   ADD 1 TO WS-REPORT-LINE-COUNT.
+   MOVE WS-GRAND-TOTAL TO WS-RD-SUBTOTAL.
+   MOVE SPACES TO SUMMARY-REPORT-LINE.
+   STRING "GRAND TOTAL AMOUNT : " WS-RD-SUBTOTAL DELIMITED BY SIZE
+       INTO SUMMARY-REPORT-LINE.
+   WRITE SUMMARY-REPORT-LINE.
