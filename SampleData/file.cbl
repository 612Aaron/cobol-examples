@@ -16,7 +16,7 @@ PROCEDURE DIVISION.
    DISPLAY "Enter the first number: " WITH NO ADVANCING.
    ACCEPT NUM1.
    
-   DISPLAY "Enter the operator (+, -, *, /): " WITH NO ADVANCING.
+   DISPLAY "Enter the operator (+, -, *, /, %, M, ^): " WITH NO ADVANCING.
    ACCEPT OPERATOR.
    
    DISPLAY "Enter the second number: " WITH NO ADVANCING.
@@ -29,13 +29,29 @@ PROCEDURE DIVISION.
            COMPUTE RESULT = NUM1 - NUM2
        WHEN "*" 
            COMPUTE RESULT = NUM1 * NUM2
-       WHEN "/" 
+       WHEN "/"
            IF NUM2 = 0
                DISPLAY "Error: Division by zero is not allowed."
                STOP RUN
            ELSE
                COMPUTE RESULT = NUM1 / NUM2
            END-IF
+       WHEN "%"
+           IF NUM2 = 0
+               DISPLAY "Error: Division by zero is not allowed."
+               STOP RUN
+           ELSE
+               COMPUTE RESULT = (NUM1 / NUM2) * 100
+           END-IF
+       WHEN "M"
+           IF NUM2 = 0
+               DISPLAY "Error: Division by zero is not allowed."
+               STOP RUN
+           ELSE
+               COMPUTE RESULT = FUNCTION MOD(NUM1, NUM2)
+           END-IF
+       WHEN "^"
+           COMPUTE RESULT = NUM1 ** NUM2
        WHEN OTHER
            DISPLAY "Error: Invalid operator."
            STOP RUN
