@@ -0,0 +1,6 @@
+   01 CALC-CONTROL-RECORD.
+      05 CC-NUM1              PIC 9(5)V9(2).
+      05 CC-OPERATOR          PIC X.
+      05 CC-NUM2              PIC 9(5)V9(2).
+      05 CC-EXPECTED-RESULT   PIC S9(6)V9(2) SIGN IS TRAILING SEPARATE
+                                              CHARACTER.
