@@ -0,0 +1,6 @@
+   01 CALC-REJECT-RECORD.
+      05 RJ-NUM1         PIC 9(5)V9(2).
+      05 RJ-OPERATOR     PIC X.
+      05 RJ-NUM2         PIC 9(5)V9(2).
+      05 RJ-REASON-CODE  PIC X(2).
+      05 RJ-REASON-TEXT  PIC X(30).
