@@ -0,0 +1,4 @@
+   01 CALC-TRANS-RECORD.
+      05 CT-NUM1         PIC 9(5)V9(2).
+      05 CT-OPERATOR     PIC X.
+      05 CT-NUM2         PIC 9(5)V9(2).
