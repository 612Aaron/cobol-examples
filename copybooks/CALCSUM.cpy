@@ -0,0 +1,4 @@
+   01 CALC-SUMMARY-DATA-RECORD.
+      05 SD-OPERATOR      PIC X.
+      05 SD-COUNT         PIC 9(7).
+      05 SD-SUBTOTAL      PIC S9(9)V9(2).
