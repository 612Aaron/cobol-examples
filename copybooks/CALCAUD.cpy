@@ -0,0 +1,7 @@
+   01 CALC-AUDIT-RECORD.
+      05 AU-NUM1         PIC 9(5)V9(2).
+      05 AU-OPERATOR     PIC X.
+      05 AU-NUM2         PIC 9(5)V9(2).
+      05 AU-RESULT       PIC S9(6)V9(2) SIGN IS TRAILING SEPARATE CHARACTER.
+      05 AU-RUN-DATE     PIC X(8).
+      05 AU-RUN-TIME     PIC X(8).
