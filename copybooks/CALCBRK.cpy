@@ -0,0 +1,9 @@
+   01 CALC-BREAK-RECORD.
+      05 BK-NUM1              PIC 9(5)V9(2).
+      05 BK-OPERATOR          PIC X.
+      05 BK-NUM2              PIC 9(5)V9(2).
+      05 BK-EXPECTED-RESULT   PIC S9(6)V9(2) SIGN IS TRAILING SEPARATE
+                                              CHARACTER.
+      05 BK-ACTUAL-RESULT     PIC S9(6)V9(2) SIGN IS TRAILING SEPARATE
+                                              CHARACTER.
+      05 BK-REASON-TEXT       PIC X(30).
