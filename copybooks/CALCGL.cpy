@@ -0,0 +1,4 @@
+   01 GL-EXTRACT-RECORD.
+      05 GL-ACCOUNT-CODE   PIC X(10).
+      05 GL-AMOUNT         PIC 9(9)V9(2).
+      05 GL-DR-CR-IND      PIC X.
