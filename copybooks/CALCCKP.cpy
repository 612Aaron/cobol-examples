@@ -0,0 +1,10 @@
+   01 CALC-CHECKPOINT-RECORD.
+      05 CK-LAST-RECORD-NUMBER  PIC 9(9).
+      05 CK-OP-ENTRY-COUNT      PIC 9(2).
+      05 CK-GRAND-COUNT         PIC 9(7).
+      05 CK-GRAND-TOTAL         PIC S9(9)V9(2).
+      05 CK-OP-SUMMARY-TABLE.
+         10 CK-OP-ENTRY OCCURS 10 TIMES INDEXED BY CK-OP-IDX.
+            15 CK-OP-CHAR       PIC X.
+            15 CK-OP-COUNT      PIC 9(7).
+            15 CK-OP-SUBTOTAL   PIC S9(9)V9(2).
