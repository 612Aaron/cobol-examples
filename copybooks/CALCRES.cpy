@@ -0,0 +1,5 @@
+   01 CALC-RESULT-RECORD.
+      05 CR-NUM1         PIC 9(5)V9(2).
+      05 CR-OPERATOR     PIC X.
+      05 CR-NUM2         PIC 9(5)V9(2).
+      05 CR-RESULT       PIC S9(6)V9(2) SIGN IS TRAILING SEPARATE CHARACTER.
